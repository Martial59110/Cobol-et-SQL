@@ -4,9 +4,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OUTPUT-FILE ASSIGN TO "RAPPORT.txt"
-           ORGANIZATION IS LINE SEQUENTIAL 
+           ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
-           
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,10 +19,13 @@
        FD  OUTPUT-FILE.
        01  ALL-DATA.
            05  DATA-FILE PIC X(300).
-          
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-ALL-DATA PIC X(114).
+
 
        WORKING-STORAGE SECTION.
-       
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  DBNAME PIC X(20) VALUE "dbage".
@@ -25,7 +33,7 @@
        01  PASSWD PIC X(10) VALUE SPACE.
 
        01  WS-IDX PIC 99.
-       
+
 
        01 PHRASE.
            05 PH-COUNTRY-CODE   PIC X(50).
@@ -37,54 +45,73 @@
            05 DK-EMAIL          PIC X(50).
            05 DK-GENDER         PIC X(50).
            05 DK-AGE            PIC 9(10).
-           05 DK-PROPORTION     PIC 999V99.   
+           05 DK-PROPORTION     PIC 999V99.
            05 DK-SPOKEN         PIC X(50).
            05 DK-COUNTRY        PIC X(50).
            05 DK-COUNTRY-CODE   PIC X(50).
-           05 DK-INFO-PHONE     PIC X(50). 
-           05 DK-COUNT          PIC 9(10). 
+           05 DK-INFO-PHONE     PIC X(50).
+           05 DK-COUNT          PIC 9(10).
+           05 DK-TOTAL-COUNT    PIC 9(10).
+
+      * Clé de reprise (checkpoint) sur le curseur toto : pays/genre
+      * du dernier groupe traité, utilisée comme prédicat de la
+      * requête pour repartir là où le job précédent s'est arrêté.
+           05 WS-CKPT-COUNTRY   PIC X(50).
+           05 WS-CKPT-GENDER    PIC X(50).
 
        01  DONNEES.
            05 AGE-MINIMUM PIC ZZ9.
            05 AGE-MAXIMUM PIC ZZ9.
            05 AGE-MEDIAN PIC ZZ9.
-           05 AGE-MEDIAN PIC ZZ9.
            05 COUNTRY    PIC X(20).
            05 GENDER   PIC X(20).
            05 COUNTER  PIC ZZZZZZZ9.
-           05 PROPORTION PIC 999.
+           05 PROPORTION PIC ZZ9.99.
+
+       01  ROWS-PROCESSED PIC 9(10) VALUE ZERO.
+
+       01  FS-CHECKPOINT  PIC X(02).
+       01  WS-CKPT-TALLY  PIC 99 VALUE ZERO.
+       01  WS-RESTART-SW  PIC X(01) VALUE "N".
 
-       01  FULLWRITE.
-           05 FILLER PIC X(100) VALUE ALL "*".
-       01  HEADLINE.
-           05 FILLER PIC X(15) VALUE ALL SPACE.
-           05 FILLER PIC X(7) VALUE "Country".
-           05 FILLER PIC X(7) VALUE ALL SPACE.
+       01  CKPT-LINE.
+           05 CKPT-COUNTRY PIC X(50).
+           05 CKPT-GENDER  PIC X(50).
+           05 CKPT-COUNT   PIC 9(10).
+           05 CKPT-STATUS  PIC X(04).
 
-       01  SECONDLINE.
-           05 FILLER PIC X(10) VALUE "Population".
+       01  REPORT-LINE     PIC X(300).
+
+       01  COLUMN-HEADER PIC X(40) VALUE
+           "Country|Gender|Population|Proportion%".
 
 
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
-           
-       PROCEDURE DIVISION.   
-           EXEC SQL 
+
+       PROCEDURE DIVISION.
+           EXEC SQL
            CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
-           END-EXEC. 
-           IF  SQLCODE NOT = ZERO 
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF
 
-           
-           OPEN OUTPUT OUTPUT-FILE.
-           WRITE ALL-DATA FROM FULLWRITE.
-           WRITE ALL-DATA FROM HEADLINE.
-           WRITE ALL-DATA FROM SPACE.
-           WRITE ALL-DATA FROM SECONDLINE.
+      * Relit le fichier de reprise avant d'ouvrir RAPPORT.txt : sur
+      * un restart on poursuit le même rapport (OPEN EXTEND, sans
+      * rejouer l'entête) au lieu de le tronquer et de reperdre les
+      * groupes déjà écrits par le job interrompu.
+           PERFORM 0100-INIT-CHECKPOINT.
+
+           IF WS-RESTART-SW = "Y"
+              OPEN EXTEND OUTPUT-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+
            EXEC SQL
            SELECT MAX(age) INTO :DK-AGE FROM databank
            END-EXEC.
@@ -96,48 +123,163 @@
            END-EXEC.
 
            MOVE DK-AGE TO AGE-MINIMUM.
-       
-           
-      *     EXEC SQL 
-      *     SELECT PERCENTILE_CONT(0.5) WITHIN GROUP (ORDER BY age) 
-      *     INTO :DK-AGE FROM databank
-      *     END-EXEC.
 
-      *     MOVE DK-AGE TO AGE-MEDIAN.
-      *     DISPLAY AGE-MEDIAN.
+      * Âge médian (valeur centrale de la distribution des âges).
+
+           EXEC SQL
+           SELECT ROUND(PERCENTILE_CONT(0.5)
+                  WITHIN GROUP (ORDER BY age))::INTEGER
+           INTO :DK-AGE FROM databank
+           END-EXEC.
+
+           MOVE DK-AGE TO AGE-MEDIAN.
+
+           IF WS-RESTART-SW NOT = "Y"
+              MOVE SPACE TO REPORT-LINE
+              STRING "Age minimum: " DELIMITED BY SIZE
+                     AGE-MINIMUM DELIMITED BY SIZE
+                     "   Age maximum: " DELIMITED BY SIZE
+                     AGE-MAXIMUM DELIMITED BY SIZE
+                     "   Age median: " DELIMITED BY SIZE
+                     AGE-MEDIAN DELIMITED BY SIZE
+                INTO REPORT-LINE
+              END-STRING
+              WRITE ALL-DATA FROM REPORT-LINE
+              WRITE ALL-DATA FROM SPACE
+           END-IF.
+
+      * Total général de la population, utilisé pour calculer la
+      * proportion de chaque groupe pays/genre.
+
+           EXEC SQL
+           SELECT COUNT(*) INTO :DK-TOTAL-COUNT FROM databank
+           END-EXEC.
 
            EXEC SQL
            DECLARE toto CURSOR FOR
            SELECT country, gender, COUNT(*)
            FROM databank
+           WHERE country > :WS-CKPT-COUNTRY
+              OR (country = :WS-CKPT-COUNTRY
+                  AND gender > :WS-CKPT-GENDER)
            GROUP BY country, gender
+           ORDER BY country, gender
            END-EXEC.
 
+           IF WS-RESTART-SW NOT = "Y"
+              WRITE ALL-DATA FROM COLUMN-HEADER
+           END-IF.
+
            EXEC SQL OPEN toto END-EXEC.
            DISPLAY SQLCODE.
            PERFORM 1000-FETCH UNTIL SQLCODE NOT = 0.
            EXEC SQL CLOSE toto END-EXEC.
-          
-       
-           STOP RUN.
+
+           PERFORM 0700-FINISH-CHECKPOINT.
+
+           MOVE SPACE TO REPORT-LINE.
+           STRING ROWS-PROCESSED DELIMITED BY SIZE
+                  " rows processed." DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING.
+           WRITE ALL-DATA FROM REPORT-LINE.
+           DISPLAY REPORT-LINE.
+
+           CLOSE OUTPUT-FILE.
+
+      * DISCONNECT avant de rendre la main, pour qu'un programme
+      * appelant (batchrun) puisse ensuite CONNECT à son tour dans
+      * le même run unit sans hériter de cette connexion.
+           EXEC SQL DISCONNECT END-EXEC.
+
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
 
        1000-FETCH.
-           
-          
+
+
            EXEC SQL
            FETCH toto  INTO :DK-COUNTRY, :DK-GENDER, :DK-COUNT
            END-EXEC.
-        
-           MOVE DK-COUNTRY TO COUNTRY.
-           MOVE DK-GENDER TO GENDER.
-           MOVE DK-COUNT TO COUNTER.
-           MOVE DK-PROPORTION TO PROPORTION.
-           WRITE ALL-DATA FROM COUNTRY
-           WRITE ALL-DATA  FROM GENDER
-           WRITE ALL-DATA  FROM COUNTER
-           WRITE ALL-DATA FROM PROPORTION 
-           DISPLAY "PAYS : " COUNTRY "Il y'a" COUNTER SPACE
-           GENDER "donc" PROPORTION.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 COMPUTE DK-PROPORTION ROUNDED =
+                    (DK-COUNT / DK-TOTAL-COUNT) * 100
+                 MOVE DK-COUNTRY TO COUNTRY
+                 MOVE DK-GENDER TO GENDER
+                 MOVE DK-COUNT TO COUNTER
+                 MOVE DK-PROPORTION TO PROPORTION
+                 MOVE SPACE TO REPORT-LINE
+                 STRING COUNTRY DELIMITED BY SIZE
+                        "|" DELIMITED BY SIZE
+                        GENDER DELIMITED BY SIZE
+                        "|" DELIMITED BY SIZE
+                        COUNTER DELIMITED BY SIZE
+                        "|" DELIMITED BY SIZE
+                        PROPORTION DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                 END-STRING
+                 WRITE ALL-DATA FROM REPORT-LINE
+                 DISPLAY "PAYS : " COUNTRY "Il y'a" COUNTER SPACE
+                 GENDER "donc" PROPORTION
+                 ADD 1 TO ROWS-PROCESSED
+                 ADD 1 TO WS-CKPT-TALLY
+                 MOVE DK-COUNTRY TO WS-CKPT-COUNTRY
+                 MOVE DK-GENDER TO WS-CKPT-GENDER
+                 IF WS-CKPT-TALLY = 5
+                    PERFORM 0600-SAVE-CHECKPOINT
+                    MOVE ZERO TO WS-CKPT-TALLY
+                 END-IF
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 1001-ERROR-RTN-START
+                    THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
+
+      ******************************************************
+      * 0100-INIT-CHECKPOINT : relit le fichier de reprise  *
+      * laissé par un job précédent. S'il indique un run    *
+      * terminé (ou s'il est absent), on repart à zéro ;    *
+      * sinon on reprend au dernier couple pays/genre traité*
+      * et on reporte le nombre de lignes déjà comptées.    *
+      ******************************************************
+       0100-INIT-CHECKPOINT.
+           MOVE SPACE TO WS-CKPT-COUNTRY WS-CKPT-GENDER.
+           MOVE ZERO TO ROWS-PROCESSED.
+           MOVE "N" TO WS-RESTART-SW.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF FS-CHECKPOINT = "00"
+              READ CHECKPOINT-FILE INTO CKPT-LINE
+              IF FS-CHECKPOINT = "00"
+                 AND CKPT-STATUS NOT = "DONE"
+                 MOVE CKPT-COUNTRY TO WS-CKPT-COUNTRY
+                 MOVE CKPT-GENDER TO WS-CKPT-GENDER
+                 MOVE CKPT-COUNT TO ROWS-PROCESSED
+                 MOVE "Y" TO WS-RESTART-SW
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0600-SAVE-CHECKPOINT.
+           MOVE WS-CKPT-COUNTRY TO CKPT-COUNTRY
+           MOVE WS-CKPT-GENDER TO CKPT-GENDER
+           MOVE ROWS-PROCESSED TO CKPT-COUNT
+           MOVE SPACE TO CKPT-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-ALL-DATA FROM CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       0700-FINISH-CHECKPOINT.
+           MOVE WS-CKPT-COUNTRY TO CKPT-COUNTRY
+           MOVE WS-CKPT-GENDER TO CKPT-GENDER
+           MOVE ROWS-PROCESSED TO CKPT-COUNT
+           MOVE "DONE" TO CKPT-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-ALL-DATA FROM CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
 
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
@@ -163,4 +305,6 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN. 
\ No newline at end of file
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
