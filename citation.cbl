@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. citation.
+       AUTHOR. EDP-BATCH-TEAM.
+       INSTALLATION. DBAGE-REPORTING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      ******************************************************
+      * Citation report - prints the name/email/citation   *
+      * listing for every person in databank whose country *
+      * or country_code matches a run parameter, instead of*
+      * the old belg.cbl CRBELGIAN cursor which only ever   *
+      * worked for country = 'Belgium'.                     *
+      *                                                      *
+      * Each phrase configured for the resolved country_code*
+      * in the phrase table is handed out to citizens in    *
+      * round-robin order, so the report does not repeat the*
+      * same quote for every person in a country that has    *
+      * more than one phrase on file.                        *
+      *                                                      *
+      * Modification history                                 *
+      * 2026-08-08 EDP  Initial version, generalized from    *
+      *                 belg.cbl's CRBELGIAN cursor.          *
+      ******************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CITATION-FILE ASSIGN TO "CITATION.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CITATION-FILE.
+       01  CT-ALL-DATA PIC X(120).
+
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME PIC X(20) VALUE "dbage".
+       01  USERNAME  PIC X(20) VALUE "cobol".
+       01  PASSWD PIC X(10) VALUE SPACE.
+
+       01  CT-COUNTRY-PARM PIC X(50).
+       01  CT-COUNTRY-CODE PIC X(50).
+
+       01  CT-LAST-NAME    PIC X(50).
+       01  CT-FIRST-NAME   PIC X(50).
+       01  CT-EMAIL        PIC X(50).
+
+       01  CT-PH-PHRASE    PIC X(50).
+       01  CT-PH-LANGUAGE  PIC X(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * Table de rotation des citations pour le pays demandé.
+       01  CT-PHRASE-TABLE.
+           05 CT-PH-ENTRY OCCURS 50 TIMES.
+              10 CT-PH-TEXT     PIC X(50).
+              10 CT-PH-LANG     PIC X(10).
+
+       01  CT-PH-COUNT     PIC 9(03) VALUE ZERO.
+       01  CT-PH-IDX       PIC 9(03).
+       01  CT-TALLY        PIC 9(05) VALUE ZERO.
+       01  CT-QUOTIENT     PIC 9(05).
+       01  CT-REMAINDER    PIC 9(03).
+       01  CT-ROWS         PIC 9(05) VALUE ZERO.
+
+       01  CT-REPORT-LINE  PIC X(120).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONNECT
+           PERFORM 3000-LOAD-PHRASES
+           PERFORM 4000-PROCESS-CITIZENS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT CT-COUNTRY-PARM FROM COMMAND-LINE.
+           IF CT-COUNTRY-PARM = SPACE
+              DISPLAY "Usage: citation <country-or-country-code>"
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT CITATION-FILE.
+
+       2000-CONNECT.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              PERFORM 9900-ERROR-RTN-START THRU 9900-ERROR-RTN-END
+           END-IF.
+
+      * Le pays peut être fourni en clair ("Belgium") ou sous forme
+      * de code ("BE") ; on résout le country_code une bonne fois.
+      * Les champs COBOL sont remplis d'espaces à droite ; RTRIM
+      * sur le paramètre évite un faux "non trouvé" si la colonne
+      * est un VARCHAR plus court que l'hôte PIC X(50).
+           EXEC SQL
+              SELECT country_code INTO :CT-COUNTRY-CODE
+              FROM databank
+              WHERE country = RTRIM(:CT-COUNTRY-PARM)
+                 OR country_code = RTRIM(:CT-COUNTRY-PARM)
+              LIMIT 1
+           END-EXEC.
+           IF SQLCODE = 100
+              DISPLAY "No databank record for: " CT-COUNTRY-PARM
+              MOVE 8 TO RETURN-CODE
+              CLOSE CITATION-FILE
+              EXEC SQL DISCONNECT END-EXEC
+              GOBACK
+           END-IF.
+           IF SQLCODE NOT = ZERO AND SQLCODE NOT = 100
+              PERFORM 9900-ERROR-RTN-START THRU 9900-ERROR-RTN-END
+           END-IF.
+
+       3000-LOAD-PHRASES.
+           EXEC SQL
+              DECLARE CRPHRASE CURSOR FOR
+              SELECT phrase, language
+              FROM phrase
+              WHERE country_code = RTRIM(:CT-COUNTRY-CODE)
+              ORDER BY language, phrase
+           END-EXEC.
+
+           EXEC SQL OPEN CRPHRASE END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH CRPHRASE INTO :CT-PH-PHRASE, :CT-PH-LANGUAGE
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    ADD 1 TO CT-PH-COUNT
+                    MOVE CT-PH-PHRASE TO CT-PH-TEXT(CT-PH-COUNT)
+                    MOVE CT-PH-LANGUAGE TO CT-PH-LANG(CT-PH-COUNT)
+                 WHEN 100
+                    CONTINUE
+                 WHEN OTHER
+                    PERFORM 9900-ERROR-RTN-START
+                       THRU 9900-ERROR-RTN-END
+              END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRPHRASE END-EXEC.
+
+      * Filtre sur le country_code déjà résolu par 2000-CONNECT,
+      * pas sur le paramètre brut : la colonne country elle-même
+      * peut diverger du code (c'est tout le problème que corrige
+      * 2200-SYNC-COUNTRY dans belg.cbl), donc ne retenir que les
+      * lignes dont le texte "country" égale mot pour mot ce que
+      * l'utilisateur a tapé laisserait échapper des citoyens déjà
+      * rattachés au country_code utilisé pour charger les phrases.
+       4000-PROCESS-CITIZENS.
+           EXEC SQL
+              DECLARE CRCITIZENS CURSOR FOR
+              SELECT last_name, first_name, email
+              FROM databank
+              WHERE country_code = RTRIM(:CT-COUNTRY-CODE)
+           END-EXEC.
+
+           EXEC SQL OPEN CRCITIZENS END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH CRCITIZENS
+                    INTO :CT-LAST-NAME, :CT-FIRST-NAME, :CT-EMAIL
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 4100-WRITE-CITATION
+                    ADD 1 TO CT-ROWS
+                 WHEN 100
+                    CONTINUE
+                 WHEN OTHER
+                    PERFORM 9900-ERROR-RTN-START
+                       THRU 9900-ERROR-RTN-END
+              END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRCITIZENS END-EXEC.
+
+       4100-WRITE-CITATION.
+           ADD 1 TO CT-TALLY.
+           IF CT-PH-COUNT = ZERO
+              MOVE SPACE TO CT-PH-TEXT(1)
+           ELSE
+              DIVIDE CT-TALLY BY CT-PH-COUNT
+                 GIVING CT-QUOTIENT REMAINDER CT-REMAINDER
+              COMPUTE CT-PH-IDX = CT-REMAINDER + 1
+           END-IF.
+
+           MOVE SPACE TO CT-REPORT-LINE.
+           IF CT-PH-COUNT = ZERO
+              STRING "Nom: " DELIMITED BY SIZE
+                     CT-LAST-NAME DELIMITED BY SPACE
+                     " Prenom: " DELIMITED BY SIZE
+                     CT-FIRST-NAME DELIMITED BY SPACE
+                     " Email: " DELIMITED BY SIZE
+                     CT-EMAIL DELIMITED BY SPACE
+                     " Citation: (none on file)" DELIMITED BY SIZE
+                INTO CT-REPORT-LINE
+              END-STRING
+           ELSE
+              STRING "Nom: " DELIMITED BY SIZE
+                     CT-LAST-NAME DELIMITED BY SPACE
+                     " Prenom: " DELIMITED BY SIZE
+                     CT-FIRST-NAME DELIMITED BY SPACE
+                     " Email: " DELIMITED BY SIZE
+                     CT-EMAIL DELIMITED BY SPACE
+                     " Citation: " DELIMITED BY SIZE
+                     CT-PH-TEXT(CT-PH-IDX) DELIMITED BY SIZE
+                INTO CT-REPORT-LINE
+              END-STRING
+           END-IF.
+
+           WRITE CT-ALL-DATA FROM CT-REPORT-LINE.
+           DISPLAY CT-REPORT-LINE.
+
+       9000-TERMINATE.
+           MOVE SPACE TO CT-REPORT-LINE.
+           STRING CT-ROWS DELIMITED BY SIZE
+                  " rows processed." DELIMITED BY SIZE
+             INTO CT-REPORT-LINE
+           END-STRING.
+           WRITE CT-ALL-DATA FROM CT-REPORT-LINE.
+           DISPLAY CT-REPORT-LINE.
+           CLOSE CITATION-FILE.
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE ZERO TO RETURN-CODE.
+
+       9900-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                    ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       9900-ERROR-RTN-END.
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE CITATION-FILE.
+           GOBACK.
