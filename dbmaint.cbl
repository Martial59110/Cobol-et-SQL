@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dbmaint.
+       AUTHOR. EDP-BATCH-TEAM.
+       INSTALLATION. DBAGE-REPORTING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      ******************************************************
+      * Data-maintenance program for databank.               *
+      *                                                        *
+      * Reads fixed-format transactions from MAINT.txt, one    *
+      * per line, and applies each as either an INSERT of a    *
+      * new individual or a targeted UPDATE of an existing one *
+      * keyed by email - the only way to change databank used  *
+      * to be editing the table directly. Every transaction is *
+      * validated before it is applied (age numeric and in a   *
+      * sane range, gender a value already on file in databank,*
+      * and country_code resolvable against the phrase table); *
+      * any transaction that fails validation is skipped and    *
+      * written to REJECTS.txt with the reason instead of being *
+      * applied.                                                 *
+      *                                                            *
+      * Limitation: the gender check only accepts a value already*
+      * on file in databank, so the first transaction to          *
+      * legitimately introduce a brand-new gender value cannot    *
+      * be applied through dbmaint - it still has to go in via     *
+      * SQL directly once, the same as before this program         *
+      * existed. A maintained code list was considered instead,    *
+      * but databank has no such list today and this keeps the     *
+      * check honest about what it actually validates against.      *
+      *                                                            *
+      * An INSERT must supply every field. An UPDATE may leave    *
+      * age, gender, spoken, country, country_code or info_phone  *
+      * blank to mean "leave this field as it is" - only the       *
+      * fields actually supplied on the transaction are changed,   *
+      * so correcting one field does not require retyping the      *
+      * whole record.                                               *
+      *                                                          *
+      * MAINT.txt layout (one transaction per line):             *
+      *   col  1      action code, I = insert, U = update        *
+      *   col  2- 51  email (the update key)                     *
+      *   col 52-101  first name                                 *
+      *   col 102-151 last name                                  *
+      *   col 152-201 gender                                     *
+      *   col 202-204 age                                        *
+      *   col 205-254 spoken                                     *
+      *   col 255-304 country                                    *
+      *   col 305-354 country_code                                *
+      *   col 355-404 info_phone                                  *
+      *                                                            *
+      * Modification history                                      *
+      * 2026-08-08 EDP  Initial version.                          *
+      ******************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-FILE ASSIGN TO "MAINT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-MAINT.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MAINT-FILE.
+       01  MT-TRANSACTION.
+           05 MT-ACTION        PIC X(01).
+           05 MT-EMAIL         PIC X(50).
+           05 MT-FIRST-NAME    PIC X(50).
+           05 MT-LAST-NAME     PIC X(50).
+           05 MT-GENDER        PIC X(50).
+           05 MT-AGE-TEXT      PIC X(03).
+           05 MT-SPOKEN        PIC X(50).
+           05 MT-COUNTRY       PIC X(50).
+           05 MT-COUNTRY-CODE  PIC X(50).
+           05 MT-INFO-PHONE    PIC X(50).
+
+       FD  REJECT-FILE.
+       01  RJ-ALL-DATA PIC X(160).
+
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME PIC X(20) VALUE "dbage".
+       01  USERNAME  PIC X(20) VALUE "cobol".
+       01  PASSWD PIC X(10) VALUE SPACE.
+
+       01  DM-EMAIL        PIC X(50).
+       01  DM-FIRST-NAME    PIC X(50).
+       01  DM-LAST-NAME     PIC X(50).
+       01  DM-GENDER        PIC X(50).
+       01  DM-AGE           PIC 9(03).
+       01  DM-SPOKEN        PIC X(50).
+       01  DM-COUNTRY       PIC X(50).
+       01  DM-COUNTRY-CODE  PIC X(50).
+       01  DM-INFO-PHONE    PIC X(50).
+
+       01  DM-PHRASE-HITS   PIC 9(05).
+       01  DM-GENDER-HITS   PIC 9(05).
+       01  DM-EMAIL-HITS    PIC 9(05).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  FS-MAINT     PIC X(02).
+
+       01  DM-VALID-SW  PIC X(01) VALUE "Y".
+           88 DM-IS-VALID              VALUE "Y".
+           88 DM-IS-INVALID            VALUE "N".
+
+       01  DM-REASON    PIC X(40).
+
+       01  DM-APPLIED-COUNT    PIC 9(10) VALUE ZERO.
+       01  DM-REJECTED-COUNT   PIC 9(10) VALUE ZERO.
+       01  DM-READ-COUNT       PIC 9(10) VALUE ZERO.
+
+       01  RJ-LINE PIC X(160).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONNECT
+           PERFORM 3000-PROCESS-TRANSACTIONS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT MAINT-FILE.
+           IF FS-MAINT NOT = "00"
+              DISPLAY "Cannot open MAINT.txt, status " FS-MAINT
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           OPEN OUTPUT REJECT-FILE.
+
+       2000-CONNECT.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              PERFORM 9900-ERROR-RTN-START THRU 9900-ERROR-RTN-END
+           END-IF.
+
+       3000-PROCESS-TRANSACTIONS.
+           READ MAINT-FILE
+              AT END MOVE "10" TO FS-MAINT
+           END-READ.
+           PERFORM UNTIL FS-MAINT = "10"
+              ADD 1 TO DM-READ-COUNT
+              PERFORM 3100-VALIDATE-TRANSACTION
+              IF DM-IS-VALID
+                 PERFORM 3200-APPLY-TRANSACTION
+                 ADD 1 TO DM-APPLIED-COUNT
+              ELSE
+                 PERFORM 3400-WRITE-REJECT
+                 ADD 1 TO DM-REJECTED-COUNT
+              END-IF
+              READ MAINT-FILE
+                 AT END MOVE "10" TO FS-MAINT
+              END-READ
+           END-PERFORM.
+
+      ******************************************************
+      * 3100-VALIDATE-TRANSACTION : age must be numeric and in*
+      * a sane range, gender must already be a value on file  *
+      * in databank (the table carries full words such as      *
+      * "Male"/"Female", not a fixed code, so the expected value*
+      * set is whatever databank itself already has), and        *
+      * country_code must resolve to at least one phrase row.     *
+      * An INSERT must supply all three; an UPDATE may leave any  *
+      * of them (and the other fields) blank to mean "unchanged", *
+      * so only a blank on an INSERT is rejected outright.         *
+      ******************************************************
+       3100-VALIDATE-TRANSACTION.
+           MOVE "Y" TO DM-VALID-SW.
+           MOVE SPACE TO DM-REASON.
+           MOVE ZERO TO DM-AGE.
+
+           IF MT-ACTION NOT = "I" AND MT-ACTION NOT = "U"
+              MOVE "N" TO DM-VALID-SW
+              MOVE "invalid action code" TO DM-REASON
+           END-IF.
+
+           IF DM-IS-VALID AND MT-EMAIL = SPACE
+              MOVE "N" TO DM-VALID-SW
+              MOVE "email key is blank" TO DM-REASON
+           END-IF.
+
+           IF DM-IS-VALID AND MT-ACTION = "U"
+              MOVE MT-EMAIL TO DM-EMAIL
+              MOVE ZERO TO DM-EMAIL-HITS
+              EXEC SQL
+                 SELECT COUNT(*) INTO :DM-EMAIL-HITS
+                 FROM databank
+                 WHERE email = :DM-EMAIL
+              END-EXEC
+              IF DM-EMAIL-HITS = ZERO
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "email not found for update" TO DM-REASON
+              END-IF
+           END-IF.
+
+           IF DM-IS-VALID AND MT-ACTION = "I"
+              MOVE MT-EMAIL TO DM-EMAIL
+              MOVE ZERO TO DM-EMAIL-HITS
+              EXEC SQL
+                 SELECT COUNT(*) INTO :DM-EMAIL-HITS
+                 FROM databank
+                 WHERE email = :DM-EMAIL
+              END-EXEC
+              IF DM-EMAIL-HITS NOT = ZERO
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "email already exists for insert" TO DM-REASON
+              END-IF
+           END-IF.
+
+           IF DM-IS-VALID AND MT-AGE-TEXT = SPACE
+              IF MT-ACTION = "I"
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "age required for insert" TO DM-REASON
+              END-IF
+           END-IF.
+
+           IF DM-IS-VALID AND MT-AGE-TEXT NOT = SPACE
+              IF MT-AGE-TEXT IS NOT NUMERIC
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "age is not numeric" TO DM-REASON
+              ELSE
+                 MOVE MT-AGE-TEXT TO DM-AGE
+                 IF DM-AGE < 1 OR DM-AGE > 120
+                    MOVE "N" TO DM-VALID-SW
+                    MOVE "age outside 1-120" TO DM-REASON
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF DM-IS-VALID AND MT-GENDER = SPACE
+              IF MT-ACTION = "I"
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "gender required for insert" TO DM-REASON
+              END-IF
+           END-IF.
+
+           IF DM-IS-VALID AND MT-GENDER NOT = SPACE
+              MOVE MT-GENDER TO DM-GENDER
+              MOVE ZERO TO DM-GENDER-HITS
+              EXEC SQL
+                 SELECT COUNT(*) INTO :DM-GENDER-HITS
+                 FROM databank
+                 WHERE gender = :DM-GENDER
+              END-EXEC
+              IF DM-GENDER-HITS = ZERO
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "gender not a known databank value" TO DM-REASON
+              END-IF
+           END-IF.
+
+           IF DM-IS-VALID AND MT-COUNTRY-CODE = SPACE
+              IF MT-ACTION = "I"
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "country_code required for insert" TO DM-REASON
+              END-IF
+           END-IF.
+
+           IF DM-IS-VALID AND MT-COUNTRY-CODE NOT = SPACE
+              MOVE MT-COUNTRY-CODE TO DM-COUNTRY-CODE
+              MOVE ZERO TO DM-PHRASE-HITS
+              EXEC SQL
+                 SELECT COUNT(*) INTO :DM-PHRASE-HITS
+                 FROM phrase
+                 WHERE country_code = :DM-COUNTRY-CODE
+              END-EXEC
+              IF DM-PHRASE-HITS = ZERO
+                 MOVE "N" TO DM-VALID-SW
+                 MOVE "country_code unknown to phrase" TO DM-REASON
+              END-IF
+           END-IF.
+
+      ******************************************************
+      * 3200-APPLY-TRANSACTION : re-moves every field from   *
+      * the transaction record (not just the ones validated) *
+      * so a blank field always reaches the apply paragraphs  *
+      * as blank/zero, never as another transaction's leftover*
+      * host-variable value.                                  *
+      ******************************************************
+       3200-APPLY-TRANSACTION.
+           MOVE MT-EMAIL TO DM-EMAIL.
+           MOVE MT-FIRST-NAME TO DM-FIRST-NAME.
+           MOVE MT-LAST-NAME TO DM-LAST-NAME.
+           MOVE MT-GENDER TO DM-GENDER.
+           MOVE MT-SPOKEN TO DM-SPOKEN.
+           MOVE MT-COUNTRY TO DM-COUNTRY.
+           MOVE MT-COUNTRY-CODE TO DM-COUNTRY-CODE.
+           MOVE MT-INFO-PHONE TO DM-INFO-PHONE.
+           IF MT-AGE-TEXT = SPACE
+              MOVE ZERO TO DM-AGE
+           ELSE
+              MOVE MT-AGE-TEXT TO DM-AGE
+           END-IF.
+
+           IF MT-ACTION = "I"
+              PERFORM 3210-APPLY-INSERT
+           ELSE
+              PERFORM 3220-APPLY-UPDATE
+           END-IF.
+
+       3210-APPLY-INSERT.
+           EXEC SQL
+              INSERT INTO databank
+                 (first_name, last_name, email, gender, age,
+                  spoken, country, country_code, info_phone)
+              VALUES
+                 (:DM-FIRST-NAME, :DM-LAST-NAME, :DM-EMAIL,
+                  :DM-GENDER, :DM-AGE, :DM-SPOKEN, :DM-COUNTRY,
+                  :DM-COUNTRY-CODE, :DM-INFO-PHONE)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              PERFORM 9900-ERROR-RTN-START THRU 9900-ERROR-RTN-END
+           END-IF.
+
+      ******************************************************
+      * 3220-APPLY-UPDATE : only the columns the transaction  *
+      * actually supplied are changed - a blank/zero field     *
+      * falls through the CASE to the column's current value,  *
+      * so fixing one field never blanks the rest of the row.   *
+      ******************************************************
+       3220-APPLY-UPDATE.
+           EXEC SQL
+              UPDATE databank
+              SET first_name = CASE WHEN TRIM(:DM-FIRST-NAME) = ''
+                                     THEN first_name ELSE :DM-FIRST-NAME END,
+                  last_name = CASE WHEN TRIM(:DM-LAST-NAME) = ''
+                                    THEN last_name ELSE :DM-LAST-NAME END,
+                  gender = CASE WHEN TRIM(:DM-GENDER) = ''
+                                 THEN gender ELSE :DM-GENDER END,
+                  age = CASE WHEN :DM-AGE = 0
+                              THEN age ELSE :DM-AGE END,
+                  spoken = CASE WHEN TRIM(:DM-SPOKEN) = ''
+                                 THEN spoken ELSE :DM-SPOKEN END,
+                  country = CASE WHEN TRIM(:DM-COUNTRY) = ''
+                                  THEN country ELSE :DM-COUNTRY END,
+                  country_code = CASE WHEN TRIM(:DM-COUNTRY-CODE) = ''
+                                        THEN country_code
+                                        ELSE :DM-COUNTRY-CODE END,
+                  info_phone = CASE WHEN TRIM(:DM-INFO-PHONE) = ''
+                                      THEN info_phone ELSE :DM-INFO-PHONE END
+              WHERE email = :DM-EMAIL
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              PERFORM 9900-ERROR-RTN-START THRU 9900-ERROR-RTN-END
+           END-IF.
+
+       3400-WRITE-REJECT.
+           MOVE SPACE TO RJ-LINE.
+           STRING MT-EMAIL DELIMITED BY SPACE
+                  " rejected: " DELIMITED BY SIZE
+                  DM-REASON DELIMITED BY SIZE
+             INTO RJ-LINE
+           END-STRING.
+           WRITE RJ-ALL-DATA FROM RJ-LINE.
+           DISPLAY RJ-LINE.
+
+       9000-TERMINATE.
+           MOVE SPACE TO RJ-LINE.
+           STRING DM-READ-COUNT DELIMITED BY SIZE
+                  " read, " DELIMITED BY SIZE
+                  DM-APPLIED-COUNT DELIMITED BY SIZE
+                  " applied, " DELIMITED BY SIZE
+                  DM-REJECTED-COUNT DELIMITED BY SIZE
+                  " rejected." DELIMITED BY SIZE
+             INTO RJ-LINE
+           END-STRING.
+           WRITE RJ-ALL-DATA FROM RJ-LINE.
+           DISPLAY RJ-LINE.
+           CLOSE MAINT-FILE.
+           CLOSE REJECT-FILE.
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE ZERO TO RETURN-CODE.
+
+       9900-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                    ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       9900-ERROR-RTN-END.
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE MAINT-FILE.
+           CLOSE REJECT-FILE.
+           GOBACK.
