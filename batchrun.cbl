@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchrun.
+       AUTHOR. EDP-BATCH-TEAM.
+       INSTALLATION. DBAGE-REPORTING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      ******************************************************
+      * Controlling batch program for the nightly dbage run. *
+      *                                                        *
+      * CALLs belg and belg3 in sequence (each still CONNECTs  *
+      * to dbage on its own - GnuCOBOL gives each separately   *
+      * precompiled program its own SQLCA/connection, so a     *
+      * single shared transaction across both is not available *
+      * in this dialect) and writes one consolidated status     *
+      * line per step plus an overall result to BATCHLOG.txt,   *
+      * instead of leaving two separate job logs to stitch      *
+      * together by hand every morning. If belg's step fails,   *
+      * belg3 is not run, since it may depend on data belg was   *
+      * supposed to have corrected.                               *
+      *                                                            *
+      * Modification history                                      *
+      * 2026-08-08 EDP  Initial version.                          *
+      ******************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHLOG-FILE ASSIGN TO "BATCHLOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BATCHLOG-FILE.
+       01  BL-ALL-DATA PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+
+       01  BR-RUN-DATE       PIC 9(08).
+       01  BR-BELG-STATUS    PIC 9(03) VALUE ZERO.
+       01  BR-BELG3-STATUS   PIC 9(03) VALUE ZERO.
+       01  BR-OVERALL-STATUS PIC 9(03) VALUE ZERO.
+
+       01  BL-LINE           PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-BELG
+           IF BR-BELG-STATUS = ZERO
+              PERFORM 3000-RUN-BELG3
+           ELSE
+              MOVE SPACE TO BL-LINE
+              STRING "belg3 skipped - belg step failed"
+                DELIMITED BY SIZE
+                INTO BL-LINE
+              END-STRING
+              WRITE BL-ALL-DATA FROM BL-LINE
+              DISPLAY BL-LINE
+           END-IF
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT BR-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT BATCHLOG-FILE.
+           MOVE SPACE TO BL-LINE.
+           STRING "dbage nightly batch run - " DELIMITED BY SIZE
+                  BR-RUN-DATE DELIMITED BY SIZE
+             INTO BL-LINE
+           END-STRING.
+           WRITE BL-ALL-DATA FROM BL-LINE.
+
+       2000-RUN-BELG.
+           CALL "belg".
+           MOVE RETURN-CODE TO BR-BELG-STATUS.
+           MOVE SPACE TO BL-LINE.
+           STRING "belg   step return-code: " DELIMITED BY SIZE
+                  BR-BELG-STATUS DELIMITED BY SIZE
+             INTO BL-LINE
+           END-STRING.
+           WRITE BL-ALL-DATA FROM BL-LINE.
+           DISPLAY BL-LINE.
+
+       3000-RUN-BELG3.
+           CALL "belg3".
+           MOVE RETURN-CODE TO BR-BELG3-STATUS.
+           MOVE SPACE TO BL-LINE.
+           STRING "belg3  step return-code: " DELIMITED BY SIZE
+                  BR-BELG3-STATUS DELIMITED BY SIZE
+             INTO BL-LINE
+           END-STRING.
+           WRITE BL-ALL-DATA FROM BL-LINE.
+           DISPLAY BL-LINE.
+
+       9000-TERMINATE.
+           IF BR-BELG-STATUS NOT = ZERO
+              MOVE BR-BELG-STATUS TO BR-OVERALL-STATUS
+           ELSE
+              MOVE BR-BELG3-STATUS TO BR-OVERALL-STATUS
+           END-IF.
+
+           MOVE SPACE TO BL-LINE.
+           IF BR-OVERALL-STATUS = ZERO
+              STRING "OVERALL RESULT: SUCCESS" DELIMITED BY SIZE
+                INTO BL-LINE
+              END-STRING
+           ELSE
+              STRING "OVERALL RESULT: FAILED, code " DELIMITED BY SIZE
+                     BR-OVERALL-STATUS DELIMITED BY SIZE
+                INTO BL-LINE
+              END-STRING
+           END-IF.
+           WRITE BL-ALL-DATA FROM BL-LINE.
+           DISPLAY BL-LINE.
+
+           CLOSE BATCHLOG-FILE.
+           MOVE BR-OVERALL-STATUS TO RETURN-CODE.
