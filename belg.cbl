@@ -1,46 +1,92 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. belg.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-REPORT-FILE ASSIGN TO "AGERPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT PARM-FILE ASSIGN TO "PARMAGE.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FS-PARM.
+
+           SELECT RECON-FILE ASSIGN TO "RECON.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  AGE-REPORT-FILE.
+       01  AGE-ALL-DATA PIC X(120).
+
+       FD  PARM-FILE.
+       01  PARM-ALL-DATA PIC X(10).
+
+       FD  RECON-FILE.
+       01  RECON-ALL-DATA PIC X(100).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-ALL-DATA PIC X(80).
+
        WORKING-STORAGE SECTION.
-       
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
 
        01  DBNAME PIC X(20) VALUE "dbage".
        01  USERNAME  PIC X(20) VALUE "cobol".
        01  PASSWD PIC X(10) VALUE SPACE.
 
-       01  WS-IDX PIC 99.
-       
+       01  WS-IDX PIC 999.
+       01  WS-AGE-COUNT PIC 999 VALUE ZERO.
+
+       01  WS-RUN-DATE PIC 9(08).
+       01  WS-RUN-TIME PIC 9(08).
+       01  AGE-REPORT-LINE PIC X(120).
+
+      * Paramètres du correctif FR -> BE, externalisés pour que
+      * la tranche d'âge et les codes pays se changent sans
+      * recompilation (PARMAGE.txt ; à défaut, valeurs historiques).
+       01  FS-PARM PIC X(02).
+       01  PARM-LINE.
+           05 PARM-LOW-AGE    PIC 999.
+           05 PARM-HIGH-AGE   PIC 999.
+           05 PARM-SRC-CODE   PIC X(02).
+           05 PARM-TGT-CODE   PIC X(02).
+
+       01  RC-BEFORE-COUNT PIC 9(10).
+       01  RC-AFTER-COUNT  PIC 9(10).
+       01  RC-LINE         PIC X(100).
+       01  AU-LINE         PIC X(80).
 
-       01 PHRASE.
-           05 PH-COUNTRY-CODE   PIC X(50).
-           05 PH-PHRASE         PIC X(50).
 
        01  DATABANK.
            05 DK-FIRST-NAME     PIC X(50).
            05 DK-LAST-NAME      PIC X(50).
            05 DK-EMAIL          PIC X(50).
            05 DK-GENDER         PIC X(50).
-           05 DK-AGE            PIC 9(10).   
+           05 DK-AGE            PIC 9(10).
            05 DK-SPOKEN         PIC X(50).
            05 DK-COUNTRY        PIC X(50).
            05 DK-COUNTRY-CODE   PIC X(50).
-           05 DK-INFO-PHONE     PIC X(50).  
- 
+           05 DK-INFO-PHONE     PIC X(50).
+           05 DK-COUNT          PIC 9(10).
+
+      * Répartition des âges croisée avec le genre (age, genre,
+      * quantité), une ligne par couple âge/genre rencontré.
        01  DK-AGE-TABLE.
-           05  DK-AGE-ENTRY OCCURS 100 TIMES.
+           05  DK-AGE-ENTRY OCCURS 300 TIMES.
        10  AGE          PIC 99.
-       10  COUNTER PIC 99.
-
-        01  DK-BELGIAN-TABLE.
-       10  NOM          PIC X(20).
-       10  PRENOM PIC X(20).
-       10  EMAIL PIC X(30).
-       10  CITATION PIC X(30).
-      
-         
+       10  GENDER       PIC X(50).
+       10  COUNTER PIC 9(05).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -54,7 +100,15 @@
                PERFORM 1001-ERROR-RTN-START
                    THRU 1001-ERROR-RTN-END
            END-IF.
- 
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT AGE-REPORT-FILE.
+           MOVE SPACE TO AGE-REPORT-LINE.
+           STRING "Age distribution report - " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+             INTO AGE-REPORT-LINE
+           END-STRING.
+           WRITE AGE-ALL-DATA FROM AGE-REPORT-LINE.
 
       * L'âge maximum
 
@@ -73,100 +127,281 @@
            DISPLAY  "Age minimum : "DK-AGE. 
       
 
-      * Le nombre d’individus par âge (trié du plus vieux au plus jeune)
+      * Le nombre d’individus par âge et par genre (trié du plus
+      * vieux au plus jeune)
 
-       
-       EXEC SQL
-           DECLARE CRAGE CURSOR FOR
-           SELECT age , COUNT(*)
-           FROM databank GROUP BY 
-           age ORDER BY age DESC
-       END-EXEC.
 
        EXEC SQL
-           DECLARE CRBELGIAN CURSOR FOR
-           SELECT last_name, first_name, email, phrase
-           FROM databank, phrase
-           WHERE country = 'Belgium'
+           DECLARE CRAGE CURSOR FOR
+           SELECT age, gender, COUNT(*)
+           FROM databank GROUP BY
+           age, gender ORDER BY age DESC, gender
        END-EXEC.
 
        EXEC SQL OPEN CRAGE END-EXEC.
-       EXEC SQL OPEN CRBELGIAN END-EXEC.
-       
+
            PERFORM 1000-FETCH-CRAGE
            UNTIL SQLCODE NOT = 0.
-      
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX = 32
-           DISPLAY "Age: ", AGE(WS-IDX), " Quantité: ", COUNTER(WS-IDX)
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+              UNTIL WS-IDX > WS-AGE-COUNT
+           DISPLAY "Age: ", AGE(WS-IDX), " Genre: ", GENDER(WS-IDX),
+              " Quantité: ", COUNTER(WS-IDX)
+           MOVE SPACE TO AGE-REPORT-LINE
+           STRING "Age: " DELIMITED BY SIZE
+                  AGE(WS-IDX) DELIMITED BY SIZE
+                  "  Genre: " DELIMITED BY SIZE
+                  GENDER(WS-IDX) DELIMITED BY SIZE
+                  "  Quantite: " DELIMITED BY SIZE
+                  COUNTER(WS-IDX) DELIMITED BY SIZE
+             INTO AGE-REPORT-LINE
+           END-STRING
+           WRITE AGE-ALL-DATA FROM AGE-REPORT-LINE
            END-PERFORM.
 
+           MOVE SPACE TO AGE-REPORT-LINE.
+           STRING WS-AGE-COUNT DELIMITED BY SIZE
+                  " rows processed." DELIMITED BY SIZE
+             INTO AGE-REPORT-LINE
+           END-STRING.
+           WRITE AGE-ALL-DATA FROM AGE-REPORT-LINE.
+           DISPLAY AGE-REPORT-LINE.
+
+           CLOSE AGE-REPORT-FILE.
+
            INITIALIZE WS-IDX.
 
-         
+
 
        EXEC SQL CLOSE CRAGE END-EXEC.
-       EXEC SQL CLOSE CRBELGIAN END-EXEC.
-       
+
            PERFORM UPDATE-TABLE.
 
-       
-           
+      * DISCONNECT avant de rendre la main, pour qu'un programme
+      * appelant (batchrun) puisse ensuite CONNECT à son tour dans
+      * le même run unit sans hériter de cette connexion.
+           EXEC SQL DISCONNECT END-EXEC.
 
-           STOP RUN. 
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
 
 
        1000-FETCH-CRAGE.
 
        EXEC SQL
-       FETCH CRBELGIAN INTO :DK-LAST-NAME, :DK-FIRST-NAME, 
-           :DK-EMAIL, :PH-PHRASE 
+       FETCH CRAGE INTO :DK-AGE, :DK-GENDER, :DK-COUNT
        END-EXEC.
-    
-           MOVE DK-LAST-NAME TO NOM
-           MOVE DK-FIRST-NAME TO PRENOM
-           MOVE DK-EMAIL TO EMAIL
-           MOVE PH-PHRASE TO CITATION
 
-           DISPLAY "Nom: ", NOM, " Prénom: ", 
-           PRENOM, 
-           " Email: ", EMAIL, "Citation: ", CITATION
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF WS-AGE-COUNT >= 300
+                    DISPLAY "CRAGE: more than 300 age/gender groups, "
+                       "DK-AGE-TABLE is full"
+                    PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+                 END-IF
+                 ADD 1 TO WS-AGE-COUNT
+                 MOVE DK-AGE TO AGE(WS-AGE-COUNT)
+                 MOVE DK-GENDER TO GENDER(WS-AGE-COUNT)
+                 MOVE DK-COUNT TO COUNTER(WS-AGE-COUNT)
+              WHEN 100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM 1001-ERROR-RTN-START
+                    THRU 1001-ERROR-RTN-END
+           END-EVALUATE.
 
-       EXEC SQL
-       
-       FETCH CRAGE INTO :DK-AGE-ENTRY
 
-       END-EXEC.
-       
-       
+       UPDATE-TABLE.
 
-       UPDATE-TABLE.  
-       
+           PERFORM 2000-READ-PARM.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
 
-      * Met à jour le country code
+           OPEN OUTPUT RECON-FILE.
+           OPEN OUTPUT AUDIT-FILE.
 
-       EXEC SQL
-       UPDATE databank
-       SET country_code = 'BE'
-       WHERE age > 35 AND age < 40 AND country_code = 'FR'
-       END-EXEC.
-    
-      * Fais correspondre le pays au country code
+           PERFORM 2100-CORRECT-FR-TO-BE.
+           PERFORM 2200-SYNC-COUNTRY.
+           PERFORM 2300-UPPERCASE.
 
-       EXEC SQL
-       UPDATE databank
-       SET country = 'Belgique'
-       WHERE country-code = 'BE' 
-       END-EXEC.
+           CLOSE RECON-FILE.
+           CLOSE AUDIT-FILE.
 
-      * Met en majuscule le pays et la langue parlé
+      ******************************************************
+      * 2000-READ-PARM : lit la tranche d'âge et les codes  *
+      * pays du correctif FR -> BE dans PARMAGE.txt, pour   *
+      * que la politique change sans recompilation. En      *
+      * l'absence du fichier, on garde les valeurs de       *
+      * toujours (35/40, FR -> BE).                         *
+      ******************************************************
+       2000-READ-PARM.
+           MOVE 035 TO PARM-LOW-AGE
+           MOVE 040 TO PARM-HIGH-AGE
+           MOVE "FR" TO PARM-SRC-CODE
+           MOVE "BE" TO PARM-TGT-CODE.
 
-       EXEC SQL
-       UPDATE databank
-       SET country = UPPER(country),
-           spoken = UPPER(spoken)
-       END-EXEC.
+           OPEN INPUT PARM-FILE.
+           IF FS-PARM = "00"
+              READ PARM-FILE INTO PARM-LINE
+              CLOSE PARM-FILE
+           END-IF.
+
+      ******************************************************
+      * 2100-CORRECT-FR-TO-BE : reclasse en BE les individus *
+      * du pays source dont l'âge tombe dans la tranche      *
+      * paramétrée. Chaque ligne touchée est d'abord         *
+      * journalisée (AUDIT.txt) avant la mise à jour, puis   *
+      * on écrit le nombre de lignes concernées avant/après  *
+      * dans RECON.txt.                                      *
+      ******************************************************
+       2100-CORRECT-FR-TO-BE.
+           MOVE ZERO TO RC-BEFORE-COUNT RC-AFTER-COUNT.
+
+           EXEC SQL
+           SELECT COUNT(*) INTO :RC-BEFORE-COUNT
+           FROM databank
+           WHERE age > :PARM-LOW-AGE AND age < :PARM-HIGH-AGE
+             AND country_code = :PARM-SRC-CODE
+           END-EXEC.
+
+           EXEC SQL
+           DECLARE CRCORRECT CURSOR FOR
+           SELECT email FROM databank
+           WHERE age > :PARM-LOW-AGE AND age < :PARM-HIGH-AGE
+             AND country_code = :PARM-SRC-CODE
+           END-EXEC.
+
+           EXEC SQL OPEN CRCORRECT END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH CRCORRECT INTO :DK-EMAIL
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 2110-WRITE-AUDIT-ROW
+                 WHEN 100
+                    CONTINUE
+                 WHEN OTHER
+                    PERFORM 1001-ERROR-RTN-START
+                       THRU 1001-ERROR-RTN-END
+              END-EVALUATE
+           END-PERFORM.
+           EXEC SQL CLOSE CRCORRECT END-EXEC.
+
+           EXEC SQL
+           UPDATE databank
+           SET country_code = :PARM-TGT-CODE
+           WHERE age > :PARM-LOW-AGE AND age < :PARM-HIGH-AGE
+             AND country_code = :PARM-SRC-CODE
+           END-EXEC.
+
+           EXEC SQL
+           SELECT COUNT(*) INTO :RC-AFTER-COUNT
+           FROM databank
+           WHERE age > :PARM-LOW-AGE AND age < :PARM-HIGH-AGE
+             AND country_code = :PARM-SRC-CODE
+           END-EXEC.
+
+           MOVE SPACE TO RC-LINE.
+           STRING PARM-SRC-CODE DELIMITED BY SIZE
+                  "->" DELIMITED BY SIZE
+                  PARM-TGT-CODE DELIMITED BY SIZE
+                  " age correction: " DELIMITED BY SIZE
+                  RC-BEFORE-COUNT DELIMITED BY SIZE
+                  " matched before, " DELIMITED BY SIZE
+                  RC-AFTER-COUNT DELIMITED BY SIZE
+                  " left after." DELIMITED BY SIZE
+             INTO RC-LINE
+           END-STRING.
+           WRITE RECON-ALL-DATA FROM RC-LINE.
+
+       2110-WRITE-AUDIT-ROW.
+           MOVE SPACE TO AU-LINE.
+           STRING DK-EMAIL DELIMITED BY SPACE
+                  " old=" DELIMITED BY SIZE
+                  PARM-SRC-CODE DELIMITED BY SIZE
+                  " new=" DELIMITED BY SIZE
+                  PARM-TGT-CODE DELIMITED BY SIZE
+                  " at " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  WS-RUN-TIME DELIMITED BY SIZE
+             INTO AU-LINE
+           END-STRING.
+           WRITE AUDIT-ALL-DATA FROM AU-LINE.
+
+      ******************************************************
+      * 2200-SYNC-COUNTRY : fait correspondre le libellé du *
+      * pays au country_code (le prédicat utilisait jusqu'à *
+      * présent "country-code", qui n'existe pas en base -  *
+      * corrigé en country_code).                           *
+      ******************************************************
+       2200-SYNC-COUNTRY.
+           MOVE ZERO TO RC-BEFORE-COUNT RC-AFTER-COUNT.
+
+           EXEC SQL
+           SELECT COUNT(*) INTO :RC-BEFORE-COUNT
+           FROM databank
+           WHERE country_code = 'BE' AND country <> 'Belgique'
+           END-EXEC.
+
+           EXEC SQL
+           UPDATE databank
+           SET country = 'Belgique'
+           WHERE country_code = 'BE'
+           END-EXEC.
+
+           EXEC SQL
+           SELECT COUNT(*) INTO :RC-AFTER-COUNT
+           FROM databank
+           WHERE country_code = 'BE' AND country <> 'Belgique'
+           END-EXEC.
+
+           MOVE SPACE TO RC-LINE.
+           STRING "country sync to BE: " DELIMITED BY SIZE
+                  RC-BEFORE-COUNT DELIMITED BY SIZE
+                  " mismatched before, " DELIMITED BY SIZE
+                  RC-AFTER-COUNT DELIMITED BY SIZE
+                  " left after." DELIMITED BY SIZE
+             INTO RC-LINE
+           END-STRING.
+           WRITE RECON-ALL-DATA FROM RC-LINE.
+
+      ******************************************************
+      * 2300-UPPERCASE : met en majuscule le pays et la     *
+      * langue parlée.                                       *
+      ******************************************************
+       2300-UPPERCASE.
+           MOVE ZERO TO RC-BEFORE-COUNT RC-AFTER-COUNT.
+
+           EXEC SQL
+           SELECT COUNT(*) INTO :RC-BEFORE-COUNT
+           FROM databank
+           WHERE country <> UPPER(country) OR spoken <> UPPER(spoken)
+           END-EXEC.
+
+           EXEC SQL
+           UPDATE databank
+           SET country = UPPER(country),
+               spoken = UPPER(spoken)
+           END-EXEC.
+
+           EXEC SQL
+           SELECT COUNT(*) INTO :RC-AFTER-COUNT
+           FROM databank
+           WHERE country <> UPPER(country) OR spoken <> UPPER(spoken)
+           END-EXEC.
+
+           MOVE SPACE TO RC-LINE.
+           STRING "uppercase country/spoken: " DELIMITED BY SIZE
+                  RC-BEFORE-COUNT DELIMITED BY SIZE
+                  " mismatched before, " DELIMITED BY SIZE
+                  RC-AFTER-COUNT DELIMITED BY SIZE
+                  " left after." DELIMITED BY SIZE
+             INTO RC-LINE
+           END-STRING.
+           WRITE RECON-ALL-DATA FROM RC-LINE.
 
-      
 
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
@@ -192,4 +427,6 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
        1001-ERROR-RTN-END.
-           STOP RUN. 
\ No newline at end of file
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK. 
\ No newline at end of file
