@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. dbqual.
+       AUTHOR. EDP-BATCH-TEAM.
+       INSTALLATION. DBAGE-REPORTING.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+      ******************************************************
+      * Data-quality exception report for databank.          *
+      *                                                        *
+      * Scans databank for records missing spoken-language,    *
+      * info-phone, or email, and lists each one (with which    *
+      * field or fields are blank) to EXCEPT.txt, so these       *
+      * gaps surface on the normal batch cycle instead of only  *
+      * when someone stumbles onto them by hand.                 *
+      *                                                            *
+      * Modification history                                      *
+      * 2026-08-08 EDP  Initial version.                          *
+      ******************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPT-FILE ASSIGN TO "EXCEPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXCEPT-FILE.
+       01  EX-ALL-DATA PIC X(160).
+
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME PIC X(20) VALUE "dbage".
+       01  USERNAME  PIC X(20) VALUE "cobol".
+       01  PASSWD PIC X(10) VALUE SPACE.
+
+       01  EX-EMAIL        PIC X(50).
+       01  EX-FIRST-NAME   PIC X(50).
+       01  EX-LAST-NAME    PIC X(50).
+       01  EX-SPOKEN       PIC X(50).
+       01  EX-INFO-PHONE   PIC X(50).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  EX-MISSING      PIC X(40).
+       01  EX-PTR          PIC 9(03).
+       01  EX-ROWS         PIC 9(10) VALUE ZERO.
+       01  EX-LINE          PIC X(160).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-CONNECT
+           PERFORM 3000-SCAN-EXCEPTIONS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT EXCEPT-FILE.
+
+       2000-CONNECT.
+           EXEC SQL
+              CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+              PERFORM 9900-ERROR-RTN-START THRU 9900-ERROR-RTN-END
+           END-IF.
+
+      ******************************************************
+      * 3000-SCAN-EXCEPTIONS : any record with a blank email, *
+      * spoken language, or info_phone is an exception, so    *
+      * the cursor predicate catches all three at once and the *
+      * per-row write notes exactly which field(s) were blank. *
+      ******************************************************
+       3000-SCAN-EXCEPTIONS.
+           EXEC SQL
+              DECLARE CREXCEPT CURSOR FOR
+              SELECT email, first_name, last_name, spoken, info_phone
+              FROM databank
+              WHERE email IS NULL OR email = ''
+                 OR spoken IS NULL OR spoken = ''
+                 OR info_phone IS NULL OR info_phone = ''
+              ORDER BY last_name, first_name
+           END-EXEC.
+
+           EXEC SQL OPEN CREXCEPT END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH CREXCEPT
+                    INTO :EX-EMAIL, :EX-FIRST-NAME, :EX-LAST-NAME,
+                         :EX-SPOKEN, :EX-INFO-PHONE
+              END-EXEC
+              EVALUATE SQLCODE
+                 WHEN 0
+                    PERFORM 3100-WRITE-EXCEPTION
+                    ADD 1 TO EX-ROWS
+                 WHEN 100
+                    CONTINUE
+                 WHEN OTHER
+                    PERFORM 9900-ERROR-RTN-START
+                       THRU 9900-ERROR-RTN-END
+              END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL CLOSE CREXCEPT END-EXEC.
+
+       3100-WRITE-EXCEPTION.
+           MOVE SPACE TO EX-MISSING.
+           MOVE 1 TO EX-PTR.
+           STRING "missing:" DELIMITED BY SIZE
+             INTO EX-MISSING WITH POINTER EX-PTR
+           END-STRING.
+           IF EX-EMAIL = SPACE
+              STRING " email" DELIMITED BY SIZE
+                INTO EX-MISSING WITH POINTER EX-PTR
+              END-STRING
+           END-IF.
+           IF EX-SPOKEN = SPACE
+              STRING " spoken" DELIMITED BY SIZE
+                INTO EX-MISSING WITH POINTER EX-PTR
+              END-STRING
+           END-IF.
+           IF EX-INFO-PHONE = SPACE
+              STRING " info_phone" DELIMITED BY SIZE
+                INTO EX-MISSING WITH POINTER EX-PTR
+              END-STRING
+           END-IF.
+
+           MOVE SPACE TO EX-LINE.
+           STRING EX-LAST-NAME DELIMITED BY SPACE
+                  ", " DELIMITED BY SIZE
+                  EX-FIRST-NAME DELIMITED BY SPACE
+                  " (" DELIMITED BY SIZE
+                  EX-EMAIL DELIMITED BY SPACE
+                  ") " DELIMITED BY SIZE
+                  EX-MISSING DELIMITED BY SIZE
+             INTO EX-LINE
+           END-STRING.
+           WRITE EX-ALL-DATA FROM EX-LINE.
+           DISPLAY EX-LINE.
+
+       9000-TERMINATE.
+           MOVE SPACE TO EX-LINE.
+           STRING EX-ROWS DELIMITED BY SIZE
+                  " exceptions found." DELIMITED BY SIZE
+             INTO EX-LINE
+           END-STRING.
+           WRITE EX-ALL-DATA FROM EX-LINE.
+           DISPLAY EX-LINE.
+           CLOSE EXCEPT-FILE.
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE ZERO TO RETURN-CODE.
+
+       9900-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                    ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       9900-ERROR-RTN-END.
+           EXEC SQL DISCONNECT END-EXEC.
+           MOVE 16 TO RETURN-CODE.
+           CLOSE EXCEPT-FILE.
+           GOBACK.
